@@ -0,0 +1,97 @@
+       *> Runs both calibration-value extraction rules against the same
+       *> input-file, line by line, and reports every line where the
+       *> digits-only value and the digits-plus-words value disagree,
+       *> side by side, so spelled-out numbers can be sanity-checked
+       *> against a sample before trusting a full-file total.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AOC-Day-1-Reconcile.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT input-file
+            ASSIGN TO "input.txt"
+            ORGANIZATION LINE SEQUENTIAL.
+        SELECT reconcile-file
+            ASSIGN TO "reconcile.txt"
+            ORGANIZATION LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD input-file.
+        01 input-line PIC X(100).
+
+        FD reconcile-file.
+        01 reconcile-line PIC X(200).
+
+        WORKING-STORAGE SECTION.
+        01 end-of-file       PIC X     VALUE "N".
+        01 line-count        PIC 9(10) VALUE 0.
+        01 delta-count       PIC 9(10) VALUE 0.
+        01 digits-only-found PIC X.
+        01 digits-only-value.
+            05 digits-only-first PIC 9.
+            05 digits-only-last  PIC 9.
+        01 digits-words-found PIC X.
+        01 digits-words-value.
+            05 digits-words-first PIC 9.
+            05 digits-words-last  PIC 9.
+
+        PROCEDURE DIVISION.
+        main-paragraph.
+            OPEN INPUT input-file
+            OPEN OUTPUT reconcile-file
+            PERFORM UNTIL end-of-file = "Y"
+                READ input-file INTO input-line
+                    AT END
+                        MOVE "Y" TO end-of-file
+                    NOT AT END
+                        ADD 1 TO line-count
+                        PERFORM handle-line
+                END-READ
+            END-PERFORM
+            PERFORM write-summary-line
+            CLOSE input-file
+            CLOSE reconcile-file
+            DISPLAY delta-count
+            GOBACK
+            .
+
+        handle-line.
+            CALL "AOC-Extract-Digits-Only" USING input-line
+                    digits-only-first digits-only-last
+                    digits-only-found
+            END-CALL
+            CALL "AOC-Extract-Digits-Words" USING input-line
+                    digits-words-first digits-words-last
+                    digits-words-found
+            END-CALL
+            IF digits-only-value NOT = digits-words-value
+                ADD 1 TO delta-count
+                PERFORM write-delta-line
+            END-IF
+            .
+
+        write-delta-line.
+            MOVE SPACES TO reconcile-line
+            STRING "LINE " DELIMITED BY SIZE
+                    line-count DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(input-line) DELIMITED BY SIZE
+                    " DIGITS-ONLY=" DELIMITED BY SIZE
+                    digits-only-value DELIMITED BY SIZE
+                    " DIGITS-PLUS-WORDS=" DELIMITED BY SIZE
+                    digits-words-value DELIMITED BY SIZE
+                INTO reconcile-line
+            WRITE reconcile-line
+            .
+
+        write-summary-line.
+            MOVE SPACES TO reconcile-line
+            STRING "LINES-READ=" DELIMITED BY SIZE
+                    line-count DELIMITED BY SIZE
+                    " LINES-WITH-DELTA=" DELIMITED BY SIZE
+                    delta-count DELIMITED BY SIZE
+                INTO reconcile-line
+            WRITE reconcile-line
+            .
