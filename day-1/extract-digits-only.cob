@@ -0,0 +1,39 @@
+       *> Digit-only calibration-value extraction, shared by
+       *> AOC-Day-1-Part-1 and the multi-file batch driver so both run
+       *> the identical rule.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AOC-Extract-Digits-Only.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 line-pos PIC 9(10).
+
+        LINKAGE SECTION.
+        01 input-line  PIC X(100).
+        01 first-digit PIC 9.
+        01 last-digit  PIC 9.
+        01 digit-found PIC X.
+
+        PROCEDURE DIVISION USING input-line first-digit last-digit
+                                 digit-found.
+        main-paragraph.
+            MOVE 0 TO first-digit
+            MOVE 0 TO last-digit
+            MOVE "N" TO digit-found
+            PERFORM VARYING line-pos
+                            FROM 1 BY 1
+                            UNTIL line-pos > LENGTH OF input-line
+                IF input-line(line-pos:1) IS NUMERIC
+                    MOVE "Y" TO digit-found
+                    IF first-digit = 0
+                        MOVE input-line(line-pos:1) TO first-digit
+                    ELSE
+                        MOVE input-line(line-pos:1) TO last-digit
+                    END-IF
+                END-IF
+            END-PERFORM
+            IF last-digit = 0
+                MOVE first-digit TO last-digit
+            END-IF
+            GOBACK
+            .
