@@ -0,0 +1,53 @@
+       *> Loads input-file into an indexed master file keyed by line
+       *> number, so an individual calibration line can be looked up
+       *> and corrected (see master-maint.cob) without editing
+       *> input.txt directly and rerunning the whole batch.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AOC-Day-1-Master-Load.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT input-file
+            ASSIGN TO "input.txt"
+            ORGANIZATION LINE SEQUENTIAL.
+        SELECT master-file
+            ASSIGN TO "master.dat"
+            ORGANIZATION INDEXED
+            ACCESS MODE SEQUENTIAL
+            RECORD KEY IS master-line-number.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD input-file.
+        01 input-line PIC X(100).
+
+        FD master-file.
+        01 master-record.
+            05 master-line-number PIC 9(10).
+            05 master-line-text   PIC X(100).
+
+        WORKING-STORAGE SECTION.
+        01 end-of-file PIC X     VALUE "N".
+        01 line-count  PIC 9(10) VALUE 0.
+
+        PROCEDURE DIVISION.
+        main-paragraph.
+            OPEN INPUT input-file
+            OPEN OUTPUT master-file
+            PERFORM UNTIL end-of-file = "Y"
+                READ input-file INTO input-line
+                    AT END
+                        MOVE "Y" TO end-of-file
+                    NOT AT END
+                        ADD 1 TO line-count
+                        MOVE line-count TO master-line-number
+                        MOVE input-line TO master-line-text
+                        WRITE master-record
+                END-READ
+            END-PERFORM
+            CLOSE input-file
+            CLOSE master-file
+            DISPLAY "LOADED " line-count " LINES INTO MASTER FILE"
+            GOBACK
+            .
