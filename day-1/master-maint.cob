@@ -0,0 +1,59 @@
+       *> Line-correction maintenance transaction for the calibration
+       *> master file: pulls up a single line by key, lets the
+       *> operator key in a corrected value, and rewrites it in
+       *> place, so a bad calibration line can be fixed without a
+       *> full batch rerun.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AOC-Day-1-Master-Maint.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT master-file
+            ASSIGN TO "master.dat"
+            ORGANIZATION INDEXED
+            ACCESS MODE DYNAMIC
+            RECORD KEY IS master-line-number
+            FILE STATUS IS master-status.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD master-file.
+        01 master-record.
+            05 master-line-number PIC 9(10).
+            05 master-line-text   PIC X(100).
+
+        WORKING-STORAGE SECTION.
+        01 master-status  PIC XX.
+        01 continue-flag  PIC X VALUE "Y".
+
+        PROCEDURE DIVISION.
+        main-paragraph.
+            OPEN I-O master-file
+            PERFORM UNTIL continue-flag NOT = "Y"
+                DISPLAY "ENTER LINE NUMBER TO CORRECT (0 TO QUIT): "
+                ACCEPT master-line-number
+                IF master-line-number = 0
+                    MOVE "N" TO continue-flag
+                ELSE
+                    PERFORM correct-line
+                END-IF
+            END-PERFORM
+            CLOSE master-file
+            GOBACK
+            .
+
+        correct-line.
+            READ master-file KEY IS master-line-number
+                INVALID KEY
+                    DISPLAY "LINE NUMBER NOT FOUND: " master-status
+                NOT INVALID KEY
+                    DISPLAY "CURRENT TEXT: " master-line-text
+                    DISPLAY "ENTER CORRECTED TEXT: "
+                    ACCEPT master-line-text
+                    REWRITE master-record
+                        INVALID KEY
+                            DISPLAY "REWRITE FAILED: " master-status
+                    END-REWRITE
+            END-READ
+            .
