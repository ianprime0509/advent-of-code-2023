@@ -0,0 +1,123 @@
+       *> Digit-plus-spelled-out-word calibration-value extraction,
+       *> shared by AOC-Day-1-Part-2 and the reconciliation report so
+       *> both run the identical rule.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AOC-Extract-Digits-Words.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 line-pos  PIC 9(10).
+        01 lower-line PIC X(100).
+
+        LINKAGE SECTION.
+        01 input-line  PIC X(100).
+        01 first-digit PIC 9.
+        01 last-digit  PIC 9.
+        01 digit-found PIC X.
+
+        PROCEDURE DIVISION USING input-line first-digit last-digit
+                                 digit-found.
+        main-paragraph.
+            MOVE 0 TO first-digit
+            MOVE 0 TO last-digit
+            MOVE "N" TO digit-found
+            MOVE FUNCTION LOWER-CASE(input-line) TO lower-line
+            PERFORM VARYING line-pos
+                            FROM 1 BY 1
+                            UNTIL line-pos > LENGTH OF input-line
+                EVALUATE lower-line(line-pos:1)
+                WHEN NUMERIC
+                    MOVE "Y" TO digit-found
+                    IF first-digit = 0
+                        MOVE input-line(line-pos:1) TO first-digit
+                    ELSE
+                        MOVE input-line(line-pos:1) TO last-digit
+                    END-IF
+                WHEN = "o"
+                    EVALUATE TRUE
+                    WHEN lower-line(line-pos:3) = "one"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 1 TO first-digit
+                        ELSE
+                            MOVE 1 TO last-digit
+                        END-IF
+                    END-EVALUATE
+                WHEN "t"
+                    EVALUATE TRUE
+                    WHEN lower-line(line-pos:3) = "two"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 2 TO first-digit
+                        ELSE
+                            MOVE 2 TO last-digit
+                        END-IF
+                    WHEN lower-line(line-pos:5) = "three"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 3 TO first-digit
+                        ELSE
+                            MOVE 3 TO last-digit
+                        END-IF
+                    END-EVALUATE
+                WHEN = "f"
+                    EVALUATE TRUE
+                    WHEN lower-line(line-pos:4) = "four"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 4 TO first-digit
+                        ELSE
+                            MOVE 4 TO last-digit
+                        END-IF
+                    WHEN lower-line(line-pos:4) = "five"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 5 TO first-digit
+                        ELSE
+                            MOVE 5 TO last-digit
+                        END-IF
+                    END-EVALUATE
+                WHEN = "s"
+                    EVALUATE TRUE
+                    WHEN lower-line(line-pos:3) = "six"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 6 TO first-digit
+                        ELSE
+                            MOVE 6 TO last-digit
+                        END-IF
+                    WHEN lower-line(line-pos:5) = "seven"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 7 TO first-digit
+                        ELSE
+                            MOVE 7 TO last-digit
+                        END-IF
+                    END-EVALUATE
+                WHEN = "e"
+                    EVALUATE TRUE
+                    WHEN lower-line(line-pos:5) = "eight"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 8 TO first-digit
+                        ELSE
+                            MOVE 8 TO last-digit
+                        END-IF
+                    END-EVALUATE
+                WHEN = "n"
+                    EVALUATE TRUE
+                    WHEN lower-line(line-pos:4) = "nine"
+                        MOVE "Y" TO digit-found
+                        IF first-digit = 0
+                            MOVE 9 TO first-digit
+                        ELSE
+                            MOVE 9 TO last-digit
+                        END-IF
+                    END-EVALUATE
+                END-EVALUATE
+            END-PERFORM
+            IF last-digit = 0
+                MOVE first-digit TO last-digit
+            END-IF
+            GOBACK
+            .
