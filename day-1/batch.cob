@@ -0,0 +1,113 @@
+       *> Day 1 batch driver: runs the digit-only calibration rule
+       *> across a whole day's worth of calibration documents, one
+       *> input file per line of batch-files.txt, and produces a
+       *> consolidated sum plus a per-file subtotal breakdown instead
+       *> of overwriting input.txt and rerunning AOC-Day-1-Part-1 by
+       *> hand for every document.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AOC-Day-1-Batch.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT file-list
+            ASSIGN TO "batch-files.txt"
+            ORGANIZATION LINE SEQUENTIAL.
+        SELECT batch-input-file
+            ASSIGN TO DYNAMIC batch-input-file-name
+            ORGANIZATION LINE SEQUENTIAL.
+        SELECT batch-report-file
+            ASSIGN TO "batch-report.txt"
+            ORGANIZATION LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD file-list.
+        01 file-list-line PIC X(100).
+
+        FD batch-input-file.
+        01 input-line PIC X(100).
+
+        FD batch-report-file.
+        01 batch-report-line PIC X(200).
+
+        WORKING-STORAGE SECTION.
+        01 batch-input-file-name PIC X(100).
+        01 end-of-file-list      PIC X     VALUE "N".
+        01 end-of-input          PIC X.
+        01 file-count            PIC 9(5)  VALUE 0.
+        01 consolidated-sum      PIC 9(10) VALUE 0.
+        01 file-subtotal         PIC 9(10).
+        01 digit-found           PIC X.
+        01 line-value.
+            05 first-digit PIC 9.
+            05 last-digit  PIC 9.
+
+        PROCEDURE DIVISION.
+        main-paragraph.
+            OPEN INPUT file-list
+            OPEN OUTPUT batch-report-file
+            PERFORM UNTIL end-of-file-list = "Y"
+                READ file-list INTO file-list-line
+                    AT END
+                        MOVE "Y" TO end-of-file-list
+                    NOT AT END
+                        ADD 1 TO file-count
+                        PERFORM process-one-file
+                END-READ
+            END-PERFORM
+            CLOSE file-list
+            PERFORM write-consolidated-line
+            CLOSE batch-report-file
+            DISPLAY consolidated-sum
+            GOBACK
+            .
+
+        process-one-file.
+            MOVE SPACES TO batch-input-file-name
+            MOVE FUNCTION TRIM(file-list-line) TO batch-input-file-name
+            MOVE 0 TO file-subtotal
+            MOVE "N" TO end-of-input
+            OPEN INPUT batch-input-file
+            PERFORM UNTIL end-of-input = "Y"
+                READ batch-input-file INTO input-line
+                    AT END
+                        MOVE "Y" TO end-of-input
+                    NOT AT END
+                        PERFORM handle-line
+                END-READ
+            END-PERFORM
+            CLOSE batch-input-file
+            ADD file-subtotal TO consolidated-sum
+            PERFORM write-subtotal-line
+            .
+
+        handle-line.
+            CALL "AOC-Extract-Digits-Only" USING input-line
+                    first-digit last-digit digit-found
+            END-CALL
+            IF digit-found = "Y"
+                ADD FUNCTION NUMVAL(line-value) TO file-subtotal
+            END-IF
+            .
+
+        write-subtotal-line.
+            MOVE SPACES TO batch-report-line
+            STRING "FILE " DELIMITED BY SIZE
+                    FUNCTION TRIM(batch-input-file-name)
+                        DELIMITED BY SIZE
+                    " SUBTOTAL=" DELIMITED BY SIZE
+                    file-subtotal DELIMITED BY SIZE
+                INTO batch-report-line
+            WRITE batch-report-line
+            .
+
+        write-consolidated-line.
+            MOVE SPACES TO batch-report-line
+            STRING "CONSOLIDATED-SUM=" DELIMITED BY SIZE
+                    consolidated-sum DELIMITED BY SIZE
+                    " FILES=" DELIMITED BY SIZE
+                    file-count DELIMITED BY SIZE
+                INTO batch-report-line
+            WRITE batch-report-line
+            .
