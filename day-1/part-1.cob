@@ -8,52 +8,313 @@
         SELECT input-file
             ASSIGN TO "input.txt"
             ORGANIZATION LINE SEQUENTIAL.
+        SELECT report-file
+            ASSIGN TO "part1-report.txt"
+            ORGANIZATION LINE SEQUENTIAL.
+        SELECT exceptions-file
+            ASSIGN TO "part1-exceptions.txt"
+            ORGANIZATION LINE SEQUENTIAL.
+        SELECT checkpoint-file
+            ASSIGN TO "part1-checkpoint.txt"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS checkpoint-status.
+        SELECT csv-file
+            ASSIGN TO "part1-calibration.csv"
+            ORGANIZATION LINE SEQUENTIAL.
 
         DATA DIVISION.
         FILE SECTION.
         FD input-file.
         01 input-line PIC X(100).
 
+        FD report-file.
+        01 report-line PIC X(200).
+
+        FD exceptions-file.
+        01 exception-line PIC X(150).
+
+        FD csv-file.
+        01 csv-line PIC X(100).
+
+        FD checkpoint-file.
+        01 checkpoint-record.
+            05 checkpoint-rec-count      PIC 9(10).
+            05 checkpoint-rec-sum        PIC 9(10).
+            05 checkpoint-rec-included   PIC 9(10).
+            05 checkpoint-rec-excluded   PIC 9(10).
+            05 checkpoint-rec-first-tally
+                    OCCURS 10 TIMES PIC 9(10).
+            05 checkpoint-rec-last-tally
+                    OCCURS 10 TIMES PIC 9(10).
+            05 checkpoint-rec-high-value PIC 9(2).
+            05 checkpoint-rec-high-line  PIC 9(10).
+            05 checkpoint-rec-low-value  PIC 9(2).
+            05 checkpoint-rec-low-line   PIC 9(10).
+            05 checkpoint-rec-trailer    PIC X(03).
+
         WORKING-STORAGE SECTION.
-        01 end-of-file     PIC X     VALUE "N".
-        01 calibration-sum PIC 9(10).
-        01 line-pos        PIC 9(10).
+        01 end-of-file        PIC X     VALUE "N".
+        01 end-of-checkpoint   PIC X     VALUE "N".
+        01 checkpoint-status   PIC XX.
+        01 checkpoint-interval PIC 9(5)  VALUE 1000.
+        01 restart-line-count  PIC 9(10) VALUE 0.
+        01 calibration-sum PIC 9(10) VALUE 0.
+        01 line-count      PIC 9(10) VALUE 0.
+        01 included-count  PIC 9(10) VALUE 0.
+        01 excluded-count  PIC 9(10) VALUE 0.
+        01 digit-found     PIC X     VALUE "N".
         01 line-value.
             05 first-digit PIC 9.
             05 last-digit  PIC 9.
+        01 current-value      PIC 9(2)  VALUE 0.
+        01 digit-stats.
+            05 first-digit-tally OCCURS 10 TIMES PIC 9(10)
+                    VALUE 0.
+            05 last-digit-tally  OCCURS 10 TIMES PIC 9(10)
+                    VALUE 0.
+        01 highest-value      PIC 9(2)  VALUE 0.
+        01 highest-value-line PIC 9(10) VALUE 0.
+        01 lowest-value       PIC 9(2)  VALUE 99.
+        01 lowest-value-line  PIC 9(10) VALUE 0.
+        01 stats-index        PIC 9(2)  VALUE 0.
+        01 display-digit      PIC 9.
+        01 restarting         PIC X     VALUE "N".
+        01 high-low-set       PIC X     VALUE "N".
 
         PROCEDURE DIVISION.
         main-paragraph.
+            PERFORM restore-checkpoint
             OPEN INPUT input-file
+            IF restarting = "Y"
+                OPEN EXTEND report-file
+                OPEN EXTEND exceptions-file
+                OPEN EXTEND csv-file
+            ELSE
+                OPEN OUTPUT report-file
+                OPEN OUTPUT exceptions-file
+                OPEN OUTPUT csv-file
+                MOVE "LINE,FIRST,LAST,VALUE,INCLUDED" TO csv-line
+                WRITE csv-line
+            END-IF
             PERFORM UNTIL end-of-file = "Y"
                 READ input-file INTO input-line
                     AT END
                         MOVE "Y" TO end-of-file
                     NOT AT END
-                        PERFORM handle-line
+                        ADD 1 TO line-count
+                        IF line-count > restart-line-count
+                            PERFORM handle-line
+                            PERFORM checkpoint-if-due
+                        END-IF
                 END-READ
             END-PERFORM
             CLOSE input-file
-            DISPLAY calibration-sum
+            CLOSE report-file
+            CLOSE exceptions-file
+            CLOSE checkpoint-file
+            CLOSE csv-file
+            PERFORM reset-checkpoint
+            PERFORM display-control-totals
             GOBACK
             .
 
+        display-control-totals.
+            DISPLAY "================================================"
+            DISPLAY "CONTROL TOTALS - AOC-DAY-1-PART-1"
+            DISPLAY "RECORDS READ .......... : " line-count
+            DISPLAY "RECORDS INCLUDED ...... : " included-count
+            DISPLAY "RECORDS EXCLUDED ...... : " excluded-count
+            DISPLAY "CALIBRATION SUM ....... : " calibration-sum
+            IF calibration-sum > 9000000000
+                DISPLAY "WARNING: CALIBRATION-SUM IS WITHIN 10% OF "
+                        "ITS PIC 9(10) CAPACITY"
+            END-IF
+            IF included-count > 0
+                DISPLAY "HIGHEST VALUE ......... : " highest-value
+                        " (LINE " highest-value-line ")"
+                DISPLAY "LOWEST VALUE .......... : " lowest-value
+                        " (LINE " lowest-value-line ")"
+            ELSE
+                DISPLAY "HIGHEST/LOWEST VALUE .. : NONE - NO RECORDS "
+                        "INCLUDED"
+            END-IF
+            DISPLAY "DIGIT DISTRIBUTION - FIRST-DIGIT / LAST-DIGIT"
+            PERFORM VARYING stats-index FROM 1 BY 1
+                    UNTIL stats-index > 10
+                SUBTRACT 1 FROM stats-index GIVING display-digit
+                DISPLAY "  DIGIT " display-digit
+                        " FIRST=" first-digit-tally(stats-index)
+                        " LAST=" last-digit-tally(stats-index)
+            END-PERFORM
+            DISPLAY "================================================"
+            .
+
+        restore-checkpoint.
+            OPEN INPUT checkpoint-file
+            IF checkpoint-status = "00"
+                PERFORM UNTIL end-of-checkpoint = "Y"
+                    READ checkpoint-file INTO checkpoint-record
+                        AT END
+                            MOVE "Y" TO end-of-checkpoint
+                        NOT AT END
+                            IF checkpoint-status = "00"
+                                    AND checkpoint-rec-trailer = "EOR"
+                                MOVE "Y" TO restarting
+                                MOVE checkpoint-rec-count
+                                    TO restart-line-count
+                                MOVE checkpoint-rec-sum
+                                    TO calibration-sum
+                                MOVE checkpoint-rec-included
+                                    TO included-count
+                                MOVE checkpoint-rec-excluded
+                                    TO excluded-count
+                                PERFORM VARYING stats-index
+                                        FROM 1 BY 1
+                                        UNTIL stats-index > 10
+                                    MOVE checkpoint-rec-first-tally
+                                            (stats-index)
+                                        TO first-digit-tally
+                                            (stats-index)
+                                    MOVE checkpoint-rec-last-tally
+                                            (stats-index)
+                                        TO last-digit-tally
+                                            (stats-index)
+                                END-PERFORM
+                                MOVE checkpoint-rec-high-value
+                                    TO highest-value
+                                MOVE checkpoint-rec-high-line
+                                    TO highest-value-line
+                                MOVE checkpoint-rec-low-value
+                                    TO lowest-value
+                                MOVE checkpoint-rec-low-line
+                                    TO lowest-value-line
+                                IF included-count > 0
+                                    MOVE "Y" TO high-low-set
+                                END-IF
+                            ELSE
+                                *> a record left mid-write by an abend
+                                *> reads back as a short line padded
+                                *> to fill checkpoint-record, which
+                                *> alone does not move the status off
+                                *> "00" for LINE SEQUENTIAL - only the
+                                *> missing trailer tag catches it, so
+                                *> stop and keep whatever was already
+                                *> recovered from the last good record
+                                MOVE "Y" TO end-of-checkpoint
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE checkpoint-file
+                OPEN EXTEND checkpoint-file
+            ELSE
+                OPEN OUTPUT checkpoint-file
+            END-IF
+            .
+
+        checkpoint-if-due.
+            IF FUNCTION MOD(line-count, checkpoint-interval) = 0
+                MOVE line-count TO checkpoint-rec-count
+                MOVE calibration-sum TO checkpoint-rec-sum
+                MOVE included-count TO checkpoint-rec-included
+                MOVE excluded-count TO checkpoint-rec-excluded
+                PERFORM VARYING stats-index FROM 1 BY 1
+                        UNTIL stats-index > 10
+                    MOVE first-digit-tally(stats-index)
+                        TO checkpoint-rec-first-tally(stats-index)
+                    MOVE last-digit-tally(stats-index)
+                        TO checkpoint-rec-last-tally(stats-index)
+                END-PERFORM
+                MOVE highest-value TO checkpoint-rec-high-value
+                MOVE highest-value-line TO checkpoint-rec-high-line
+                MOVE lowest-value TO checkpoint-rec-low-value
+                MOVE lowest-value-line TO checkpoint-rec-low-line
+                MOVE "EOR" TO checkpoint-rec-trailer
+                WRITE checkpoint-record
+            END-IF
+            .
+
+        reset-checkpoint.
+            OPEN OUTPUT checkpoint-file
+            CLOSE checkpoint-file
+            .
+
         handle-line.
-            MOVE 0 to first-digit
-            MOVE 0 to last-digit
-            PERFORM VARYING line-pos
-                            FROM 1 BY 1
-                            UNTIL line-pos > LENGTH OF input-line
-                IF input-line(line-pos:1) IS NUMERIC
-                    IF first-digit = 0
-                        MOVE input-line(line-pos:1) TO first-digit
-                    ELSE
-                        MOVE input-line(line-pos:1) TO last-digit
-                    END-IF
+            CALL "AOC-Extract-Digits-Only" USING input-line
+                    first-digit last-digit digit-found
+            END-CALL
+            PERFORM write-csv-line
+            IF digit-found = "Y"
+                ADD 1 TO included-count
+                ADD FUNCTION NUMVAL(line-value) TO calibration-sum
+                PERFORM tally-digit-stats
+                PERFORM write-report-line
+            ELSE
+                ADD 1 TO excluded-count
+                PERFORM write-exception-line
+            END-IF
+            .
+
+        write-csv-line.
+            MOVE SPACES TO csv-line
+            STRING line-count       DELIMITED BY SIZE
+                    ","             DELIMITED BY SIZE
+                    first-digit     DELIMITED BY SIZE
+                    ","             DELIMITED BY SIZE
+                    last-digit      DELIMITED BY SIZE
+                    ","             DELIMITED BY SIZE
+                    line-value      DELIMITED BY SIZE
+                    ","             DELIMITED BY SIZE
+                    digit-found     DELIMITED BY SIZE
+                INTO csv-line
+            WRITE csv-line
+            .
+
+        tally-digit-stats.
+            MOVE FUNCTION NUMVAL(line-value) TO current-value
+            ADD 1 TO first-digit-tally(first-digit + 1)
+            ADD 1 TO last-digit-tally(last-digit + 1)
+            IF high-low-set = "N"
+                MOVE current-value TO highest-value
+                MOVE line-count TO highest-value-line
+                MOVE current-value TO lowest-value
+                MOVE line-count TO lowest-value-line
+                MOVE "Y" TO high-low-set
+            ELSE
+                IF current-value > highest-value
+                    MOVE current-value TO highest-value
+                    MOVE line-count TO highest-value-line
+                END-IF
+                IF current-value < lowest-value
+                    MOVE current-value TO lowest-value
+                    MOVE line-count TO lowest-value-line
                 END-IF
-            END-PERFORM
-            IF last-digit = 0
-                MOVE first-digit TO last-digit
             END-IF
-            ADD FUNCTION NUMVAL(line-value) TO calibration-sum
+            .
+
+        write-report-line.
+            MOVE SPACES TO report-line
+            STRING "LINE " DELIMITED BY SIZE
+                    line-count DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(input-line) DELIMITED BY SIZE
+                    " FIRST=" DELIMITED BY SIZE
+                    first-digit DELIMITED BY SIZE
+                    " LAST=" DELIMITED BY SIZE
+                    last-digit DELIMITED BY SIZE
+                    " VALUE=" DELIMITED BY SIZE
+                    line-value DELIMITED BY SIZE
+                    " RUNNING-TOTAL=" DELIMITED BY SIZE
+                    calibration-sum DELIMITED BY SIZE
+                INTO report-line
+            WRITE report-line
+            .
+
+        write-exception-line.
+            MOVE SPACES TO exception-line
+            STRING "LINE " DELIMITED BY SIZE
+                    line-count DELIMITED BY SIZE
+                    " NO DIGITS FOUND: " DELIMITED BY SIZE
+                    FUNCTION TRIM(input-line) DELIMITED BY SIZE
+                INTO exception-line
+            WRITE exception-line
             .
